@@ -5,13 +5,23 @@
       * Author:      Development Team
       * Date:        2024-01-20
       * Purpose:     Process customer records and generate reports
-      * 
+      *
       * Maintenance Log:
       * Date       Developer    Description
       * ---------- ------------ ----------------------------------------
       * 2024-01-20 DEV-TEAM    Initial version
+      * 2026-08-08 DEV-TEAM    Write detail/trailer lines to REPORT-FILE
+      * 2026-08-08 DEV-TEAM    Tiered fee schedule replaces flat $25 charge
+      * 2026-08-08 DEV-TEAM    Write AUDIT-FILE history of balance changes
+      * 2026-08-08 DEV-TEAM    Checkpoint/restart via CHECKPOINT-FILE
+      * 2026-08-08 DEV-TEAM    Trap file-status errors, log and halt
+      * 2026-08-08 DEV-TEAM    Transaction maintenance pass (A/C/D)
+      * 2026-08-08 DEV-TEAM    Accrue interest on positive balances
+      * 2026-08-08 DEV-TEAM    Control-total/balancing report at CLEANUP
+      * 2026-08-08 DEV-TEAM    Validate address/phone, exception report
+      * 2026-08-08 DEV-TEAM    Collections extract for still-negative accounts
       ******************************************************************
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -20,9 +30,45 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUSTOMER-ID
                FILE STATUS IS FILE-STATUS.
-           
+
            SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+           SELECT FEE-SCHEDULE-FILE ASSIGN TO 'FEE-SCHEDULE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FEE-SCHEDULE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUDIT-KEY
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO 'ERROR.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+
+           SELECT CUSTOMER-TRANS-FILE ASSIGN TO 'CUSTOMER-TRANS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT INTEREST-SCHEDULE-FILE
+               ASSIGN TO 'INTEREST-SCHEDULE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS INTEREST-SCHEDULE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO 'EXCEPTION.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXCEPTION-STATUS.
+
+           SELECT COLLECTIONS-FILE ASSIGN TO 'COLLECTIONS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS COLLECTIONS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,7 +78,7 @@
       * CUST-NAME:      X(30) - Customer full name
       * CUST-ADDRESS:   X(50) - Customer street address
       * CUST-PHONE:     X(15) - Contact phone number
-      * CUST-BALANCE:   9(7)V99 - Current account balance
+      * CUST-BALANCE:   S9(7)V99 - Current account balance
       ******************************************************************
        FD CUSTOMER-FILE.
        01 CUSTOMER-RECORD.
@@ -40,17 +86,282 @@
            05 CUST-NAME        PIC X(30).
            05 CUST-ADDRESS     PIC X(50).
            05 CUST-PHONE       PIC X(15).
-           05 CUST-BALANCE     PIC 9(7)V99.
+           05 CUST-BALANCE     PIC S9(7)V99.
+
+      ******************************************************************
+      * Report File Layout
+      * One detail line per customer touched by UPDATE-CUSTOMER-RECORD,
+      * followed by a trailer line with the final run counters.
+      ******************************************************************
+       FD REPORT-FILE.
+       01 REPORT-RECORD            PIC X(100).
+
+      ******************************************************************
+      * Fee Schedule Layout
+      * Tiered service-charge table, one tier per record, keyed by the
+      * balance range it applies to. Loaded into WS-FEE-TABLE at
+      * INITIALIZATION and looked up by DETERMINE-SERVICE-CHARGE.
+      * FS-LOW-BALANCE/FS-HIGH-BALANCE:  range the tier covers
+      * FS-FEE-AMOUNT:                   charge applied within that range
+      ******************************************************************
+       FD FEE-SCHEDULE-FILE.
+       01 FEE-SCHEDULE-RECORD.
+           05 FS-LOW-BALANCE    PIC S9(7)V99.
+           05 FS-HIGH-BALANCE   PIC S9(7)V99.
+           05 FS-FEE-AMOUNT     PIC S9(5)V99.
+
+      ******************************************************************
+      * Audit Trail Layout
+      * One record per balance change CUSTOMER-PROCESS makes, keyed by
+      * CUSTOMER-ID + the run date + the run start time, so a disputed
+      * charge can be proven after the fact even though CUSTOMER-
+      * RECORD itself only ever holds the current balance. The run
+      * time is part of the key (not just the date) so a deliberate
+      * same-day rerun that touches the same customer twice gets two
+      * audit records instead of colliding on the second WRITE.
+      ******************************************************************
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-KEY.
+               10 AUD-CUSTOMER-ID   PIC 9(6).
+               10 AUD-RUN-DATE      PIC 9(8).
+               10 AUD-RUN-TIME      PIC 9(8).
+           05 AUD-OLD-BALANCE       PIC S9(7)V99.
+           05 AUD-NEW-BALANCE       PIC S9(7)V99.
+           05 AUD-AMOUNT-APPLIED    PIC S9(7)V99.
+           05 AUD-TRANS-TYPE        PIC X(10).
+
+      ******************************************************************
+      * Checkpoint Layout
+      * Single record holding the CUSTOMER-ID of the last record fully
+      * processed, written every WS-CHECKPOINT-INTERVAL records so a
+      * restart after an abend can START past it instead of
+      * reprocessing (and re-charging) records already handled.
+      ******************************************************************
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-CUSTOMER-ID PIC 9(6).
+
+      ******************************************************************
+      * Error Log Layout
+      * One line per unexpected FILE-STATUS value trapped on CUSTOMER-
+      * FILE, written by HANDLE-FILE-ERROR before the run halts.
+      ******************************************************************
+       FD ERROR-LOG-FILE.
+       01 ERROR-LOG-RECORD         PIC X(100).
+
+      ******************************************************************
+      * Customer Maintenance Transaction Layout
+      * One add/change/delete request per record, applied to CUSTOMER-
+      * FILE by MAINTENANCE-PASS before the balance sweep runs.
+      * TRANS-CODE: A = add new customer, C = change name/address/
+      *             phone, D = delete (close) the account
+      ******************************************************************
+       FD CUSTOMER-TRANS-FILE.
+       01 CUSTOMER-TRANS-RECORD.
+           05 TRANS-CODE             PIC X.
+               88 TRANS-ADD          VALUE "A".
+               88 TRANS-CHANGE       VALUE "C".
+               88 TRANS-DELETE       VALUE "D".
+           05 TRANS-CUSTOMER-ID      PIC 9(6).
+           05 TRANS-CUST-NAME        PIC X(30).
+           05 TRANS-CUST-ADDRESS     PIC X(50).
+           05 TRANS-CUST-PHONE       PIC X(15).
+           05 TRANS-CUST-BALANCE     PIC S9(7)V99.
+
+      ******************************************************************
+      * Interest Schedule Layout
+      * Tiered interest-rate table, one tier per record, keyed by the
+      * balance range it applies to - mirrors FEE-SCHEDULE-FILE but for
+      * crediting interest to positive balances instead of charging
+      * negative ones. Loaded into WS-INTEREST-TABLE at INITIALIZATION.
+      * IS-LOW-BALANCE/IS-HIGH-BALANCE: range the tier covers
+      * IS-RATE:                        monthly rate applied (e.g.
+      *                                 0.0150 = 1.50%)
+      ******************************************************************
+       FD INTEREST-SCHEDULE-FILE.
+       01 INTEREST-SCHEDULE-RECORD.
+           05 IS-LOW-BALANCE    PIC S9(7)V99.
+           05 IS-HIGH-BALANCE   PIC S9(7)V99.
+           05 IS-RATE           PIC S9V9(4).
+
+      ******************************************************************
+      * Exception Report Layout
+      * One line per customer whose CUST-ADDRESS or CUST-PHONE fails
+      * validation in VALIDATE-CUSTOMER-DATA, identifying the customer
+      * and the reason, so mailing/collections know which contact data
+      * not to trust.
+      ******************************************************************
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD         PIC X(100).
+
+      ******************************************************************
+      * Collections Extract Layout
+      * CSV-style line (CUSTOMER-ID, CUST-NAME, CUST-PHONE, resulting
+      * CUST-BALANCE) for every account still negative after its
+      * service charge, so it can be handed directly to collections.
+      ******************************************************************
+       FD COLLECTIONS-FILE.
+       01 COLLECTIONS-RECORD       PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS          PIC XX.
            88 SUCCESS          VALUE "00".
            88 END-OF-FILE      VALUE "10".
-           
+
+       01 FEE-SCHEDULE-STATUS  PIC XX.
+           88 FEE-SCHEDULE-OK        VALUE "00".
+           88 FEE-SCHEDULE-EOF       VALUE "10".
+           88 FEE-SCHEDULE-NOT-FOUND VALUE "35".
+
+       01 AUDIT-STATUS         PIC XX.
+           88 AUDIT-OK               VALUE "00".
+           88 AUDIT-NOT-FOUND        VALUE "35".
+
+       01 CHECKPOINT-STATUS    PIC XX.
+           88 CHECKPOINT-OK          VALUE "00".
+           88 CHECKPOINT-NOT-FOUND   VALUE "35".
+
+       01 TRANS-STATUS         PIC XX.
+           88 TRANS-OK               VALUE "00".
+           88 TRANS-EOF              VALUE "10".
+           88 TRANS-FILE-NOT-FOUND   VALUE "35".
+
+       01 INTEREST-SCHEDULE-STATUS  PIC XX.
+           88 INTEREST-SCHEDULE-OK        VALUE "00".
+           88 INTEREST-SCHEDULE-EOF       VALUE "10".
+           88 INTEREST-SCHEDULE-NOT-FOUND VALUE "35".
+
+       01 REPORT-STATUS        PIC XX.
+           88 REPORT-OK              VALUE "00".
+
+       01 ERROR-LOG-STATUS     PIC XX.
+           88 ERROR-LOG-OK           VALUE "00".
+
+       01 EXCEPTION-STATUS     PIC XX.
+           88 EXCEPTION-OK           VALUE "00".
+
+       01 COLLECTIONS-STATUS   PIC XX.
+           88 COLLECTIONS-OK         VALUE "00".
+
+       01 WS-PHONE-DIGIT-COUNT    PIC 9(4).
+       01 WS-ADDR-ALPHA-COUNT     PIC 9(4).
+       01 WS-ADDR-IDX             PIC 9(4).
+       01 WS-EXC-REASON-TEXT      PIC X(40).
+
+       01 WS-COLL-BALANCE-DISPLAY PIC -(7)9.99.
+       01 WS-COLLECTIONS-LINE     PIC X(100).
+
+       01 WS-EXCEPTION-LINE.
+           05 FILLER                PIC X(13) VALUE "CUSTOMER-ID: ".
+           05 WS-EXC-CUSTOMER-ID    PIC 9(6).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(8)  VALUE "REASON: ".
+           05 WS-EXC-REASON         PIC X(40).
+           05 FILLER                PIC X(31) VALUE SPACES.
+
+       01 WS-INTEREST-AMOUNT      PIC S9(7)V99.
+       01 WS-INTEREST-TABLE-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-INTEREST-TABLE.
+           05 WS-INT-ENTRY OCCURS 50 TIMES INDEXED BY WS-INT-IDX.
+               10 WS-INT-LOW      PIC S9(7)V99.
+               10 WS-INT-HIGH     PIC S9(7)V99.
+               10 WS-INT-RATE     PIC S9V9(4).
+
+       01 WS-RUN-DATE          PIC 9(8).
+       01 WS-RUN-TIME          PIC 9(8).
+       01 WS-AMOUNT-APPLIED    PIC S9(7)V99.
+       01 WS-TRANS-TYPE        PIC X(10).
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+       01 WS-LAST-CHECKPOINT-ID  PIC 9(6) VALUE ZERO.
+
+       01 WS-ERROR-CONTEXT       PIC X(30).
+       01 WS-ERROR-LINE.
+           05 WS-EL-CONTEXT          PIC X(30).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE "FILE STATUS: ".
+           05 WS-EL-STATUS           PIC XX.
+           05 FILLER                 PIC X(53) VALUE SPACES.
+
+       01 WS-TRANS-ERROR-LINE.
+           05 WS-TEL-CONTEXT         PIC X(30).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE "CUSTOMER-ID: ".
+           05 WS-TEL-CUSTOMER-ID     PIC 9(6).
+           05 FILLER                 PIC X(47) VALUE SPACES.
+
        01 WS-COUNTERS.
            05 RECORDS-READ     PIC 9(6) VALUE ZERO.
            05 RECORDS-UPDATED  PIC 9(6) VALUE ZERO.
 
+      ******************************************************************
+      * Control totals accumulated over every record this run touches,
+      * printed at CLEANUP so the balancing team can verify no records
+      * were lost or double-processed without cracking open
+      * CUSTOMER.DAT. On a restarted run these cover only the records
+      * processed from the checkpoint forward, matching RECORDS-READ.
+      ******************************************************************
+       01 WS-CONTROL-TOTALS.
+           05 WS-TOTAL-BALANCE-BEFORE   PIC S9(9)V99 VALUE ZERO.
+           05 WS-TOTAL-BALANCE-AFTER    PIC S9(9)V99 VALUE ZERO.
+           05 WS-HASH-TOTAL-CUSTOMER-ID PIC 9(12) VALUE ZERO.
+
+       01 WS-BALANCE-BEFORE    PIC S9(7)V99.
+       01 WS-SERVICE-CHARGE    PIC S9(5)V99.
+
+      ******************************************************************
+      * Fee schedule table, loaded from FEE-SCHEDULE-FILE. If a
+      * customer's balance does not fall in any tier, WS-DEFAULT-FEE
+      * is applied so the charge logic degrades gracefully.
+      ******************************************************************
+       01 WS-DEFAULT-FEE          PIC S9(5)V99 VALUE 25.00.
+       01 WS-FEE-TABLE-COUNT      PIC 9(4) VALUE ZERO.
+       01 WS-FEE-TABLE.
+           05 WS-FEE-ENTRY OCCURS 50 TIMES INDEXED BY WS-FEE-IDX.
+               10 WS-FEE-LOW      PIC S9(7)V99.
+               10 WS-FEE-HIGH     PIC S9(7)V99.
+               10 WS-FEE-AMOUNT   PIC S9(5)V99.
+
+       01 WS-REPORT-DETAIL-LINE.
+           05 FILLER                PIC X(4)  VALUE "CUST".
+           05 WS-RD-ID               PIC 9(6).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-RD-NAME             PIC X(30).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(7)  VALUE "BEFORE:".
+           05 WS-RD-BAL-BEFORE       PIC -(7)9.99.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 FILLER                 PIC X(6)  VALUE "AFTER:".
+           05 WS-RD-BAL-AFTER        PIC -(7)9.99.
+           05 FILLER                 PIC X(14) VALUE SPACES.
+
+       01 WS-REPORT-TRAILER-LINE.
+           05 FILLER             PIC X(14) VALUE "RECORDS READ: ".
+           05 WS-RT-RECORDS-READ PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(17) VALUE "RECORDS UPDATED: ".
+           05 WS-RT-RECORDS-UPDATED PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(50) VALUE SPACES.
+
+       01 WS-CTL-BEFORE-LINE.
+           05 FILLER             PIC X(26) VALUE
+               "TOTAL BALANCE BEFORE RUN: ".
+           05 WS-CTL-BEFORE-AMT  PIC -(9)9.99.
+           05 FILLER             PIC X(61) VALUE SPACES.
+
+       01 WS-CTL-AFTER-LINE.
+           05 FILLER             PIC X(25) VALUE
+               "TOTAL BALANCE AFTER RUN: ".
+           05 WS-CTL-AFTER-AMT   PIC -(9)9.99.
+           05 FILLER             PIC X(62) VALUE SPACES.
+
+       01 WS-CTL-HASH-LINE.
+           05 FILLER             PIC X(24) VALUE
+               "CUSTOMER-ID HASH TOTAL: ".
+           05 WS-CTL-HASH-AMT    PIC Z(11)9.
+           05 FILLER             PIC X(64) VALUE SPACES.
+
        PROCEDURE DIVISION.
       ******************************************************************
       * MAIN-PROCESS
@@ -61,6 +372,8 @@
       ******************************************************************
        MAIN-PROCESS.
            PERFORM INITIALIZATION
+           PERFORM MAINTENANCE-PASS
+           PERFORM RESTART-FROM-CHECKPOINT
            PERFORM PROCESS-RECORDS UNTIL END-OF-FILE
            PERFORM CLEANUP
            STOP RUN.
@@ -70,9 +383,375 @@
       * Opens required files and initializes working storage variables
       ******************************************************************
        INITIALIZATION.
+           OPEN OUTPUT ERROR-LOG-FILE
+           IF NOT ERROR-LOG-OK
+      * ERROR-LOG-FILE is HANDLE-FILE-ERROR's own safety net, so a
+      * failure here cannot be routed through HANDLE-FILE-ERROR (it
+      * would try to write to the very file that just failed to
+      * open). Abend directly with a console message instead.
+               DISPLAY "FATAL: OPEN OUTPUT ERROR-LOG-FILE FAILED, "
+                   "STATUS=" ERROR-LOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
            OPEN I-O CUSTOMER-FILE
+           IF NOT SUCCESS
+               MOVE "OPEN I-O CUSTOMER-FILE" TO WS-ERROR-CONTEXT
+               PERFORM HANDLE-FILE-ERROR
+           END-IF
            OPEN OUTPUT REPORT-FILE
-           INITIALIZE WS-COUNTERS.
+           IF NOT REPORT-OK
+               MOVE "OPEN OUTPUT REPORT-FILE" TO WS-ERROR-CONTEXT
+               MOVE REPORT-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF
+           PERFORM OPEN-AUDIT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           IF NOT EXCEPTION-OK
+               MOVE "OPEN OUTPUT EXCEPTION-FILE" TO WS-ERROR-CONTEXT
+               MOVE EXCEPTION-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF
+           OPEN OUTPUT COLLECTIONS-FILE
+           IF NOT COLLECTIONS-OK
+               MOVE "OPEN OUTPUT COLLECTIONS-FILE" TO WS-ERROR-CONTEXT
+               MOVE COLLECTIONS-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF
+           INITIALIZE WS-COUNTERS
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM LOAD-FEE-SCHEDULE
+           PERFORM LOAD-INTEREST-SCHEDULE.
+
+      ******************************************************************
+      * OPEN-AUDIT-FILE
+      * Opens AUDIT-FILE I-O so prior runs' history survives; an
+      * indexed file does not need OPEN EXTEND to append, a keyed
+      * WRITE under OPEN I-O inserts regardless of end-of-file
+      * position. Only OPEN OUTPUT the first time the file does not
+      * exist yet, the same AUDIT-NOT-FOUND idiom RESTART-FROM-
+      * CHECKPOINT already uses for CHECKPOINT-FILE.
+      ******************************************************************
+       OPEN-AUDIT-FILE.
+           OPEN I-O AUDIT-FILE
+           IF AUDIT-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN I-O AUDIT-FILE
+           END-IF
+           IF NOT AUDIT-OK
+               MOVE "OPEN I-O AUDIT-FILE" TO WS-ERROR-CONTEXT
+               MOVE AUDIT-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * MAINTENANCE-PASS
+      * Applies add/change/delete requests from CUSTOMER-TRANS-FILE to
+      * CUSTOMER-FILE before the balance sweep runs, so new accounts,
+      * name/address/phone corrections and closures no longer require
+      * hand-editing CUSTOMER.DAT. Absence of the transaction file
+      * (status 35) means there is no maintenance to apply this run.
+      *
+      * Known req003/req005 interaction: this pass runs on every
+      * invocation, including a restart after an abend, and a
+      * TRANS-ADD can introduce a CUSTOMER-ID lower than the
+      * checkpoint RESTART-FROM-CHECKPOINT is about to resume past.
+      * Such a record is newly added this run, not reprocessed, so it
+      * is in no danger of a double charge, but PROCESS-RECORDS' START
+      * still skips straight past it along with the already-handled
+      * records below the checkpoint, so it gets no charge/interest/
+      * validation sweep this run either - it is picked up on the
+      * next normal (non-restart) run instead. Accepted rather than
+      * adding a second, direct-access sweep for this narrow case;
+      * see IMPLEMENTATION_STATUS.md.
+      ******************************************************************
+       MAINTENANCE-PASS.
+           OPEN INPUT CUSTOMER-TRANS-FILE
+           IF TRANS-OK
+               PERFORM UNTIL TRANS-EOF
+                   READ CUSTOMER-TRANS-FILE
+                       AT END SET TRANS-EOF TO TRUE
+                       NOT AT END PERFORM APPLY-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-TRANS-FILE
+           ELSE
+               IF NOT TRANS-FILE-NOT-FOUND
+                   MOVE "OPEN CUSTOMER-TRANS-FILE" TO WS-ERROR-CONTEXT
+                   MOVE TRANS-STATUS TO FILE-STATUS
+                   PERFORM HANDLE-FILE-ERROR
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * APPLY-TRANSACTION
+      * Applies one maintenance transaction to CUSTOMER-FILE. Rejected
+      * transactions (duplicate add, change/delete of an unknown
+      * customer) are logged to ERROR-LOG-FILE and skipped rather than
+      * halting the run, since a bad transaction is a data problem, not
+      * a system I/O failure.
+      ******************************************************************
+       APPLY-TRANSACTION.
+           MOVE TRANS-CUSTOMER-ID TO CUSTOMER-ID
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   MOVE TRANS-CUST-NAME TO CUST-NAME
+                   MOVE TRANS-CUST-ADDRESS TO CUST-ADDRESS
+                   MOVE TRANS-CUST-PHONE TO CUST-PHONE
+                   MOVE TRANS-CUST-BALANCE TO CUST-BALANCE
+                   WRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           MOVE "ADD - DUPLICATE CUSTOMER-ID" TO
+                               WS-ERROR-CONTEXT
+                           PERFORM LOG-TRANSACTION-ERROR
+                       NOT INVALID KEY
+                           IF NOT SUCCESS
+                               MOVE "WRITE CUSTOMER-RECORD FOR ADD" TO
+                                   WS-ERROR-CONTEXT
+                               PERFORM HANDLE-FILE-ERROR
+                           END-IF
+                   END-WRITE
+               WHEN TRANS-CHANGE
+                   READ CUSTOMER-FILE
+                       INVALID KEY
+                           MOVE "CHANGE - CUSTOMER-ID NOT FOUND" TO
+                               WS-ERROR-CONTEXT
+                           PERFORM LOG-TRANSACTION-ERROR
+                       NOT INVALID KEY
+                           IF NOT SUCCESS
+                               MOVE "READ CUSTOMER-FILE FOR CHANGE" TO
+                                   WS-ERROR-CONTEXT
+                               PERFORM HANDLE-FILE-ERROR
+                           END-IF
+                           MOVE TRANS-CUST-NAME TO CUST-NAME
+                           MOVE TRANS-CUST-ADDRESS TO CUST-ADDRESS
+                           MOVE TRANS-CUST-PHONE TO CUST-PHONE
+                           REWRITE CUSTOMER-RECORD
+                           IF NOT SUCCESS
+                               MOVE "REWRITE CUST-REC FOR CHANGE" TO
+                                   WS-ERROR-CONTEXT
+                               PERFORM HANDLE-FILE-ERROR
+                           END-IF
+                   END-READ
+               WHEN TRANS-DELETE
+                   DELETE CUSTOMER-FILE RECORD
+                       INVALID KEY
+                           MOVE "DELETE - CUSTOMER-ID NOT FOUND" TO
+                               WS-ERROR-CONTEXT
+                           PERFORM LOG-TRANSACTION-ERROR
+                       NOT INVALID KEY
+                           IF NOT SUCCESS
+                               MOVE "DELETE CUSTOMER-RECORD" TO
+                                   WS-ERROR-CONTEXT
+                               PERFORM HANDLE-FILE-ERROR
+                           END-IF
+                   END-DELETE
+               WHEN OTHER
+                   MOVE "UNKNOWN TRANSACTION CODE" TO WS-ERROR-CONTEXT
+                   PERFORM LOG-TRANSACTION-ERROR
+           END-EVALUATE.
+
+      ******************************************************************
+      * LOG-TRANSACTION-ERROR
+      * Writes a rejected-transaction line to ERROR-LOG-FILE without
+      * halting the run.
+      ******************************************************************
+       LOG-TRANSACTION-ERROR.
+           MOVE WS-ERROR-CONTEXT TO WS-TEL-CONTEXT
+           MOVE TRANS-CUSTOMER-ID TO WS-TEL-CUSTOMER-ID
+           WRITE ERROR-LOG-RECORD FROM WS-TRANS-ERROR-LINE
+           IF NOT ERROR-LOG-OK
+               MOVE "WRITE ERROR-LOG-RECORD" TO WS-ERROR-CONTEXT
+               MOVE ERROR-LOG-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * HANDLE-FILE-ERROR
+      * Logs an unexpected FILE-STATUS value (anything other than
+      * success or end-of-file) against CUSTOMER-FILE to ERROR-LOG-FILE
+      * and halts the run, since continuing past a failed REWRITE or
+      * READ would silently corrupt the counters and the audit trail.
+      ******************************************************************
+       HANDLE-FILE-ERROR.
+           MOVE WS-ERROR-CONTEXT TO WS-EL-CONTEXT
+           MOVE FILE-STATUS TO WS-EL-STATUS
+           WRITE ERROR-LOG-RECORD FROM WS-ERROR-LINE
+      * A failed write here must not re-enter HANDLE-FILE-ERROR (that
+      * would recurse back into this same failing WRITE); fall
+      * straight through to the abend either way.
+           IF NOT ERROR-LOG-OK
+               DISPLAY "FATAL: WRITE ERROR-LOG-RECORD FAILED, STATUS="
+                   ERROR-LOG-STATUS
+           END-IF
+           PERFORM ABEND-CUSTOMER-PROCESS.
+
+      ******************************************************************
+      * ABEND-CUSTOMER-PROCESS
+      * Closes whatever files are open and ends the run with a non-zero
+      * RETURN-CODE so the job scheduler flags the abend.
+      ******************************************************************
+       ABEND-CUSTOMER-PROCESS.
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-TRANS-FILE
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE COLLECTIONS-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE FEE-SCHEDULE-FILE
+           CLOSE INTEREST-SCHEDULE-FILE
+           CLOSE ERROR-LOG-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      ******************************************************************
+      * RESTART-FROM-CHECKPOINT
+      * Reads CHECKPOINT-FILE for the CUSTOMER-ID last processed by a
+      * prior run of this job. When one is found, STARTs CUSTOMER-FILE
+      * past that key so a restart after an abend resumes instead of
+      * reprocessing (and re-charging) records already handled.
+      * Always repositions CUSTOMER-FILE before PROCESS-RECORDS, even
+      * when there is no checkpoint to resume from, because
+      * MAINTENANCE-PASS's keyed READ/WRITE/DELETE against CUSTOMER-
+      * FILE leave the DYNAMIC-access current-record pointer wherever
+      * the last transaction touched it, not at the top of the file.
+      * NOTE: when resuming past a checkpoint, this START also skips
+      * any CUSTOMER-ID MAINTENANCE-PASS just added below that
+      * checkpoint - see the note on MAINTENANCE-PASS above.
+      ******************************************************************
+       RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-NOT-FOUND
+               MOVE ZERO TO WS-LAST-CHECKPOINT-ID
+           ELSE
+               IF NOT CHECKPOINT-OK
+                   MOVE "OPEN INPUT CHECKPOINT-FILE" TO
+                       WS-ERROR-CONTEXT
+                   MOVE CHECKPOINT-STATUS TO FILE-STATUS
+                   PERFORM HANDLE-FILE-ERROR
+               END-IF
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO WS-LAST-CHECKPOINT-ID
+                   NOT AT END MOVE CKPT-LAST-CUSTOMER-ID
+                                 TO WS-LAST-CHECKPOINT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-LAST-CHECKPOINT-ID > ZERO
+               MOVE WS-LAST-CHECKPOINT-ID TO CUSTOMER-ID
+               START CUSTOMER-FILE KEY IS GREATER THAN CUSTOMER-ID
+                   INVALID KEY SET END-OF-FILE TO TRUE
+               END-START
+           ELSE
+               MOVE ZERO TO CUSTOMER-ID
+               START CUSTOMER-FILE KEY IS NOT LESS THAN CUSTOMER-ID
+                   INVALID KEY SET END-OF-FILE TO TRUE
+               END-START
+           END-IF.
+
+      ******************************************************************
+      * SAVE-CHECKPOINT
+      * Persists the last CUSTOMER-ID fully processed so far, replacing
+      * whatever checkpoint the prior run (or an earlier point in this
+      * run) left behind.
+      ******************************************************************
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               MOVE "OPEN OUTPUT CHECKPOINT-FILE" TO WS-ERROR-CONTEXT
+               MOVE CHECKPOINT-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF
+           MOVE CUSTOMER-ID TO CKPT-LAST-CUSTOMER-ID
+           WRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-OK
+               MOVE "WRITE CHECKPOINT-RECORD" TO WS-ERROR-CONTEXT
+               MOVE CHECKPOINT-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * LOAD-FEE-SCHEDULE
+      * Reads the tiered fee schedule into WS-FEE-TABLE so
+      * DETERMINE-SERVICE-CHARGE can look up the charge for a given
+      * balance without re-reading the file for every customer.
+      ******************************************************************
+       LOAD-FEE-SCHEDULE.
+           OPEN INPUT FEE-SCHEDULE-FILE
+           IF FEE-SCHEDULE-OK
+               PERFORM UNTIL FEE-SCHEDULE-EOF
+                   READ FEE-SCHEDULE-FILE
+                       AT END SET FEE-SCHEDULE-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-FEE-TABLE-COUNT
+                           IF WS-FEE-TABLE-COUNT > 50
+                               MOVE "FEE TABLE OVERFLOW" TO
+                                   WS-ERROR-CONTEXT
+                               MOVE "99" TO FILE-STATUS
+                               PERFORM HANDLE-FILE-ERROR
+                           END-IF
+                           SET WS-FEE-IDX TO WS-FEE-TABLE-COUNT
+                           MOVE FS-LOW-BALANCE TO
+                               WS-FEE-LOW (WS-FEE-IDX)
+                           MOVE FS-HIGH-BALANCE TO
+                               WS-FEE-HIGH (WS-FEE-IDX)
+                           MOVE FS-FEE-AMOUNT TO
+                               WS-FEE-AMOUNT (WS-FEE-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE FEE-SCHEDULE-FILE
+           ELSE
+               IF NOT FEE-SCHEDULE-NOT-FOUND
+                   MOVE "OPEN INPUT FEE-SCHEDULE-FILE" TO
+                       WS-ERROR-CONTEXT
+                   MOVE FEE-SCHEDULE-STATUS TO FILE-STATUS
+                   PERFORM HANDLE-FILE-ERROR
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * LOAD-INTEREST-SCHEDULE
+      * Reads the tiered interest schedule into WS-INTEREST-TABLE so
+      * DETERMINE-INTEREST can look up the rate for a given balance
+      * without re-reading the file for every customer.
+      ******************************************************************
+       LOAD-INTEREST-SCHEDULE.
+           OPEN INPUT INTEREST-SCHEDULE-FILE
+           IF INTEREST-SCHEDULE-OK
+               PERFORM UNTIL INTEREST-SCHEDULE-EOF
+                   READ INTEREST-SCHEDULE-FILE
+                       AT END SET INTEREST-SCHEDULE-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-INTEREST-TABLE-COUNT
+                           IF WS-INTEREST-TABLE-COUNT > 50
+                               MOVE "INTEREST TABLE OVERFLOW" TO
+                                   WS-ERROR-CONTEXT
+                               MOVE "99" TO FILE-STATUS
+                               PERFORM HANDLE-FILE-ERROR
+                           END-IF
+                           SET WS-INT-IDX TO
+                               WS-INTEREST-TABLE-COUNT
+                           MOVE IS-LOW-BALANCE TO
+                               WS-INT-LOW (WS-INT-IDX)
+                           MOVE IS-HIGH-BALANCE TO
+                               WS-INT-HIGH (WS-INT-IDX)
+                           MOVE IS-RATE TO
+                               WS-INT-RATE (WS-INT-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE INTEREST-SCHEDULE-FILE
+           ELSE
+               IF NOT INTEREST-SCHEDULE-NOT-FOUND
+                   MOVE "OPEN INTEREST-SCHEDULE-FILE" TO
+                       WS-ERROR-CONTEXT
+                   MOVE INTEREST-SCHEDULE-STATUS TO FILE-STATUS
+                   PERFORM HANDLE-FILE-ERROR
+               END-IF
+           END-IF.
 
       ******************************************************************
       * PROCESS-RECORDS
@@ -80,32 +759,279 @@
       * Updates balances and maintains counter information
       ******************************************************************
        PROCESS-RECORDS.
-           READ CUSTOMER-FILE
+           READ CUSTOMER-FILE NEXT RECORD
                AT END SET END-OF-FILE TO TRUE
                NOT AT END
+                   IF NOT SUCCESS
+                       MOVE "READ CUSTOMER-FILE NEXT" TO
+                           WS-ERROR-CONTEXT
+                       PERFORM HANDLE-FILE-ERROR
+                   END-IF
                    ADD 1 TO RECORDS-READ
+                   ADD CUST-BALANCE TO WS-TOTAL-BALANCE-BEFORE
+                   ADD CUSTOMER-ID TO WS-HASH-TOTAL-CUSTOMER-ID
                    PERFORM UPDATE-CUSTOMER-RECORD
+                   ADD CUST-BALANCE TO WS-TOTAL-BALANCE-AFTER
+                   IF FUNCTION MOD(RECORDS-READ, WS-CHECKPOINT-INTERVAL)
+                      = ZERO
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
            END-READ.
 
       ******************************************************************
       * UPDATE-CUSTOMER-RECORD
       * Updates individual customer record based on business rules
-      * - Applies service charges if applicable
-      * - Updates customer status
+      * - Validates CUST-ADDRESS/CUST-PHONE for every record read
+      * - Applies tiered service charges to negative balances
+      * - Credits tiered interest to positive balances
+      * - Writes a detail line to REPORT-FILE for every customer touched
+      * - Extracts accounts still negative after their charge for
+      *   collections referral
       ******************************************************************
        UPDATE-CUSTOMER-RECORD.
+           PERFORM VALIDATE-CUSTOMER-DATA
            IF CUST-BALANCE < ZERO
-               ADD 25.00 TO CUST-BALANCE
-               REWRITE CUSTOMER-RECORD
-               ADD 1 TO RECORDS-UPDATED
+               MOVE CUST-BALANCE TO WS-BALANCE-BEFORE
+               PERFORM DETERMINE-SERVICE-CHARGE
+               ADD WS-SERVICE-CHARGE TO CUST-BALANCE
+               PERFORM REWRITE-CUSTOMER-RECORD
+               MOVE WS-SERVICE-CHARGE TO WS-AMOUNT-APPLIED
+               MOVE "CHARGE" TO WS-TRANS-TYPE
+               PERFORM WRITE-REPORT-DETAIL
+               PERFORM WRITE-AUDIT-RECORD
+               IF CUST-BALANCE < ZERO
+                   PERFORM WRITE-COLLECTIONS-RECORD
+               END-IF
+           ELSE
+               IF CUST-BALANCE > ZERO
+                   MOVE CUST-BALANCE TO WS-BALANCE-BEFORE
+                   PERFORM DETERMINE-INTEREST
+                   IF WS-INTEREST-AMOUNT > ZERO
+                       ADD WS-INTEREST-AMOUNT TO CUST-BALANCE
+                       PERFORM REWRITE-CUSTOMER-RECORD
+                       MOVE WS-INTEREST-AMOUNT TO WS-AMOUNT-APPLIED
+                       MOVE "INTEREST" TO WS-TRANS-TYPE
+                       PERFORM WRITE-REPORT-DETAIL
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * REWRITE-CUSTOMER-RECORD
+      * Rewrites CUSTOMER-RECORD with its new balance and counts the
+      * update, trapping a failed REWRITE the same way regardless of
+      * whether it was a charge or an interest credit that triggered it.
+      ******************************************************************
+       REWRITE-CUSTOMER-RECORD.
+           REWRITE CUSTOMER-RECORD
+           IF NOT SUCCESS
+               MOVE "REWRITE CUSTOMER-RECORD" TO WS-ERROR-CONTEXT
+               PERFORM HANDLE-FILE-ERROR
+           END-IF
+           ADD 1 TO RECORDS-UPDATED.
+
+      ******************************************************************
+      * WRITE-AUDIT-RECORD
+      * Records the balance change just applied to AUDIT-FILE so it can
+      * be reproduced later if a customer disputes the charge.
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE CUSTOMER-ID TO AUD-CUSTOMER-ID
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE WS-BALANCE-BEFORE TO AUD-OLD-BALANCE
+           MOVE CUST-BALANCE TO AUD-NEW-BALANCE
+           MOVE WS-AMOUNT-APPLIED TO AUD-AMOUNT-APPLIED
+           MOVE WS-TRANS-TYPE TO AUD-TRANS-TYPE
+           WRITE AUDIT-RECORD
+           IF NOT AUDIT-OK
+               MOVE "WRITE AUDIT-RECORD" TO WS-ERROR-CONTEXT
+               MOVE AUDIT-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * DETERMINE-SERVICE-CHARGE
+      * Looks up the fee tier covering the customer's current balance
+      * in WS-FEE-TABLE. Falls back to WS-DEFAULT-FEE when no tier in
+      * FEE-SCHEDULE.DAT covers the balance.
+      ******************************************************************
+       DETERMINE-SERVICE-CHARGE.
+           MOVE WS-DEFAULT-FEE TO WS-SERVICE-CHARGE
+           PERFORM VARYING WS-FEE-IDX FROM 1 BY 1
+                   UNTIL WS-FEE-IDX > WS-FEE-TABLE-COUNT
+               IF CUST-BALANCE >= WS-FEE-LOW (WS-FEE-IDX) AND
+                  CUST-BALANCE <= WS-FEE-HIGH (WS-FEE-IDX)
+                   MOVE WS-FEE-AMOUNT (WS-FEE-IDX) TO WS-SERVICE-CHARGE
+                   SET WS-FEE-IDX TO WS-FEE-TABLE-COUNT
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * DETERMINE-INTEREST
+      * Looks up the interest tier covering the customer's current
+      * balance in WS-INTEREST-TABLE and computes the interest amount.
+      * A balance not covered by any tier (below the lowest interest-
+      * bearing threshold) earns no interest this run.
+      ******************************************************************
+       DETERMINE-INTEREST.
+           MOVE ZERO TO WS-INTEREST-AMOUNT
+           PERFORM VARYING WS-INT-IDX FROM 1 BY 1
+                   UNTIL WS-INT-IDX > WS-INTEREST-TABLE-COUNT
+               IF CUST-BALANCE >= WS-INT-LOW (WS-INT-IDX) AND
+                  CUST-BALANCE <= WS-INT-HIGH (WS-INT-IDX)
+                   COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                       CUST-BALANCE * WS-INT-RATE (WS-INT-IDX)
+                   SET WS-INT-IDX TO WS-INTEREST-TABLE-COUNT
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * VALIDATE-CUSTOMER-DATA
+      * Flags blank or malformed CUST-ADDRESS/CUST-PHONE to
+      * EXCEPTION-FILE instead of letting bad contact data flow
+      * through untouched. CUST-ADDRESS is malformed when it has no
+      * alphabetic characters at all (e.g. all digits/punctuation);
+      * CUST-PHONE is malformed when it has no digits at all. A
+      * record can generate more than one exception line if multiple
+      * checks fail.
+      ******************************************************************
+       VALIDATE-CUSTOMER-DATA.
+           IF CUST-ADDRESS = SPACES
+               MOVE "ADDRESS IS BLANK" TO WS-EXC-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               MOVE ZERO TO WS-ADDR-ALPHA-COUNT
+               PERFORM VARYING WS-ADDR-IDX FROM 1 BY 1
+                       UNTIL WS-ADDR-IDX > 50
+                   IF CUST-ADDRESS (WS-ADDR-IDX:1) IS ALPHABETIC
+                       ADD 1 TO WS-ADDR-ALPHA-COUNT
+                   END-IF
+               END-PERFORM
+               IF WS-ADDR-ALPHA-COUNT = ZERO
+                   MOVE "ADDRESS HAS NO LETTERS" TO WS-EXC-REASON-TEXT
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF
+           IF CUST-PHONE = SPACES
+               MOVE "PHONE IS BLANK" TO WS-EXC-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               MOVE ZERO TO WS-PHONE-DIGIT-COUNT
+               INSPECT CUST-PHONE TALLYING WS-PHONE-DIGIT-COUNT
+                   FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+               IF WS-PHONE-DIGIT-COUNT = ZERO
+                   MOVE "PHONE HAS NO DIGITS" TO WS-EXC-REASON-TEXT
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * WRITE-EXCEPTION-RECORD
+      * Writes one line to EXCEPTION-FILE for the validation failure
+      * just detected in VALIDATE-CUSTOMER-DATA.
+      ******************************************************************
+       WRITE-EXCEPTION-RECORD.
+           MOVE CUSTOMER-ID TO WS-EXC-CUSTOMER-ID
+           MOVE WS-EXC-REASON-TEXT TO WS-EXC-REASON
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+           IF NOT EXCEPTION-OK
+               MOVE "WRITE EXCEPTION-RECORD" TO WS-ERROR-CONTEXT
+               MOVE EXCEPTION-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * WRITE-COLLECTIONS-RECORD
+      * Writes a CSV line (CUSTOMER-ID, CUST-NAME, CUST-PHONE, balance)
+      * to COLLECTIONS-FILE for an account still negative after its
+      * service charge was applied.
+      ******************************************************************
+       WRITE-COLLECTIONS-RECORD.
+           MOVE CUST-BALANCE TO WS-COLL-BALANCE-DISPLAY
+           MOVE SPACES TO WS-COLLECTIONS-LINE
+           STRING
+               CUSTOMER-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CUST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CUST-PHONE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-COLL-BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO WS-COLLECTIONS-LINE
+           END-STRING
+           WRITE COLLECTIONS-RECORD FROM WS-COLLECTIONS-LINE
+           IF NOT COLLECTIONS-OK
+               MOVE "WRITE COLLECTIONS-RECORD" TO WS-ERROR-CONTEXT
+               MOVE COLLECTIONS-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * WRITE-REPORT-DETAIL
+      * Builds and writes one REPORT-FILE detail line for the customer
+      * that was just charged.
+      ******************************************************************
+       WRITE-REPORT-DETAIL.
+           MOVE CUSTOMER-ID TO WS-RD-ID
+           MOVE CUST-NAME TO WS-RD-NAME
+           MOVE WS-BALANCE-BEFORE TO WS-RD-BAL-BEFORE
+           MOVE CUST-BALANCE TO WS-RD-BAL-AFTER
+           WRITE REPORT-RECORD FROM WS-REPORT-DETAIL-LINE
+           PERFORM CHECK-REPORT-STATUS.
+
+      ******************************************************************
+      * CHECK-REPORT-STATUS
+      * Checks REPORT-STATUS after a WRITE REPORT-RECORD, shared by
+      * every paragraph that writes to REPORT-FILE.
+      ******************************************************************
+       CHECK-REPORT-STATUS.
+           IF NOT REPORT-OK
+               MOVE "WRITE REPORT-RECORD" TO WS-ERROR-CONTEXT
+               MOVE REPORT-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
            END-IF.
 
       ******************************************************************
       * CLEANUP
       * Performs end-of-job processing
+      * - Writes the trailer line with final run counters
+      * - Writes the control-total/balancing report
+      * - Clears the checkpoint now that the file ran to completion
       * - Closes files
-      * - Generates processing summary
       ******************************************************************
        CLEANUP.
+           MOVE RECORDS-READ TO WS-RT-RECORDS-READ
+           MOVE RECORDS-UPDATED TO WS-RT-RECORDS-UPDATED
+           WRITE REPORT-RECORD FROM WS-REPORT-TRAILER-LINE
+           PERFORM CHECK-REPORT-STATUS
+           MOVE WS-TOTAL-BALANCE-BEFORE TO WS-CTL-BEFORE-AMT
+           WRITE REPORT-RECORD FROM WS-CTL-BEFORE-LINE
+           PERFORM CHECK-REPORT-STATUS
+           MOVE WS-TOTAL-BALANCE-AFTER TO WS-CTL-AFTER-AMT
+           WRITE REPORT-RECORD FROM WS-CTL-AFTER-LINE
+           PERFORM CHECK-REPORT-STATUS
+           MOVE WS-HASH-TOTAL-CUSTOMER-ID TO WS-CTL-HASH-AMT
+           WRITE REPORT-RECORD FROM WS-CTL-HASH-LINE
+           PERFORM CHECK-REPORT-STATUS
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               MOVE "OPEN OUTPUT CHECKPOINT-FILE" TO WS-ERROR-CONTEXT
+               MOVE CHECKPOINT-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF
+           MOVE ZERO TO CKPT-LAST-CUSTOMER-ID
+           WRITE CHECKPOINT-RECORD
+           IF NOT CHECKPOINT-OK
+               MOVE "WRITE CHECKPOINT-RECORD" TO WS-ERROR-CONTEXT
+               MOVE CHECKPOINT-STATUS TO FILE-STATUS
+               PERFORM HANDLE-FILE-ERROR
+           END-IF
+           CLOSE CHECKPOINT-FILE
            CLOSE CUSTOMER-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE COLLECTIONS-FILE
+           CLOSE ERROR-LOG-FILE.
